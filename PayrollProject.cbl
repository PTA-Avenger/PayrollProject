@@ -9,19 +9,78 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PAYROLL-FILE ASSIGN TO 'payroll.rep'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO 'exceptions.rpt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YTD-FILE ASSIGN TO 'ytd.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS YTD-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'checkpoint.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT GL-FILE ASSIGN TO 'gl.jrnl'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD EMPLOYEE-FILE.
        01 EMPLOYEE-RECORD.
-           05 EMP-ID           PIC X(5).
-           05 EMP-NAME         PIC X(20).
-           05 EMP-HOURS        PIC 9(5).
-           05 EMP-RATE         PIC 9(5).
+           05 EMP-ID                PIC X(5).
+           05 EMP-NAME              PIC X(20).
+           05 EMP-HOURS             PIC 9(5).
+           05 EMP-RATE              PIC 9(5).
+           05 EMP-PAY-FREQUENCY     PIC X(1).
+               88 EMP-FREQ-WEEKLY       VALUE 'W'.
+               88 EMP-FREQ-BIWEEKLY     VALUE 'B'.
+               88 EMP-FREQ-MONTHLY      VALUE 'M'.
+           05 EMP-HOURS-WK1          PIC 9(5).
+           05 EMP-PRETAX-DEDUCTION  PIC 9(5)V99.
+           05 EMP-PRETAX-TYPE       PIC X(2).
+               88 EMP-PRETAX-401K       VALUE '4K'.
+               88 EMP-PRETAX-HEALTH-INS VALUE 'HI'.
+               88 EMP-PRETAX-NONE       VALUE '  '.
+           05 EMP-POSTTAX-DEDUCTION PIC 9(5)V99.
+           05 EMP-POSTTAX-TYPE      PIC X(2).
+               88 EMP-POSTTAX-GARNISH   VALUE 'GN'.
+               88 EMP-POSTTAX-NONE      VALUE '  '.
 
        FD PAYROLL-FILE.
-       01 PAYROLL-RECORD       PIC X(100).
+           COPY PAYRECD.
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD     PIC X(80).
+
+       FD YTD-FILE.
+       01 YTD-RECORD.
+           05 YTD-EMP-ID       PIC X(5).
+           05 YTD-GROSS        PIC 9(9)V99.
+           05 YTD-TAX          PIC 9(9)V99.
+           05 YTD-NET          PIC 9(9)V99.
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-EMP-ID     PIC X(5).
+           05 CKPT-EMPLOYEE-COUNT  PIC 9(5).
+           05 CKPT-TOTAL-GROSS     PIC 9(9)V99.
+           05 CKPT-TOTAL-TAX       PIC 9(9)V99.
+           05 CKPT-TOTAL-NET       PIC 9(9)V99.
+           05 CKPT-WEEKLY-COUNT    PIC 9(5).
+           05 CKPT-WEEKLY-GROSS    PIC 9(9)V99.
+           05 CKPT-BIWEEKLY-COUNT  PIC 9(5).
+           05 CKPT-BIWEEKLY-GROSS  PIC 9(9)V99.
+           05 CKPT-MONTHLY-COUNT   PIC 9(5).
+           05 CKPT-MONTHLY-GROSS   PIC 9(9)V99.
+           05 CKPT-PRETAX-401K     PIC 9(9)V99.
+           05 CKPT-PRETAX-HEALTH   PIC 9(9)V99.
+           05 CKPT-PRETAX-OTHER    PIC 9(9)V99.
+           05 CKPT-POSTTAX-GARNISH PIC 9(9)V99.
+           05 CKPT-POSTTAX-OTHER   PIC 9(9)V99.
+           05 CKPT-FINALIZED       PIC X VALUE 'N'.
+
+       FD GL-FILE.
+           COPY GLJRNL.
 
        WORKING-STORAGE SECTION.
 
@@ -38,49 +97,636 @@
            05 HRS-WORKED       PIC 9(5) VALUE 0.
            05 RATE-PER-HOUR    PIC 9(5) VALUE 0.
 
+       01 OVERTIME-FIELDS.
+           05 REGULAR-HOURS        PIC 9(5) VALUE 0.
+           05 OVERTIME-HOURS       PIC 9(5) VALUE 0.
+           05 OVERTIME-RATE        PIC 9(5)V99 VALUE 0.
+           05 STD-WEEKLY-HOURS     PIC 9(5) VALUE 40.
+           05 OVERTIME-FACTOR      PIC 9V9 VALUE 1.5.
+           05 WK1-HOURS            PIC 9(5) VALUE 0.
+           05 WK2-HOURS            PIC 9(5) VALUE 0.
+           05 WEEK-INPUT-HOURS     PIC 9(5) VALUE 0.
+           05 WEEK-REGULAR-HOURS   PIC 9(5) VALUE 0.
+           05 WEEK-OVERTIME-HOURS  PIC 9(5) VALUE 0.
+
+       01 VALIDATION-CONSTANTS.
+           05 MAX-WEEKLY-HOURS      PIC 9(5) VALUE 168.
+           05 MAX-BIWEEKLY-HOURS    PIC 9(5) VALUE 336.
+           05 MAX-MONTHLY-HOURS     PIC 9(5) VALUE 744.
+           05 VALIDATION-MAX-RECS   PIC 9(5) VALUE 5000.
+
+       01 EMP-ID-TABLE.
+           05 EMP-ID-COUNT       PIC 9(5) VALUE 0.
+           05 EMP-ID-ENTRY OCCURS 5000 TIMES
+                                    PIC X(5).
+
+       01 RECORD-VALIDITY-TABLE.
+           05 VALIDATION-REC-COUNT PIC 9(5) VALUE 0.
+           05 RECORD-VALID-FLAG OCCURS 5000 TIMES
+                                   PIC X VALUE 'N'.
+
+       01 VALIDATION-SWITCHES.
+           05 DUP-FOUND-SW       PIC X VALUE 'N'.
+               88 DUP-FOUND      VALUE 'Y'.
+           05 TABLE-IDX          PIC 9(5) VALUE 0.
+           05 RECORD-OK-SW       PIC X VALUE 'Y'.
+               88 RECORD-OK      VALUE 'Y'.
+           05 CAPACITY-WARNED-SW PIC X VALUE 'N'.
+               88 CAPACITY-WARNED VALUE 'Y'.
+           05 MAIN-REC-COUNT     PIC 9(5) VALUE 0.
+           05 MAX-HOURS-FOR-FREQ PIC 9(5) VALUE 0.
+
+           COPY TAXBRKT.
+
+       01 TAX-WORK-FIELDS.
+           05 PREV-THRESHOLD       PIC 9(9)V99 VALUE 0.
+           05 TAXABLE-GROSS        PIC 9(7)V99 VALUE 0.
+           05 ANNUALIZATION-FACTOR PIC 9(3)    VALUE 52.
+           05 ANNUALIZED-GROSS     PIC 9(9)V99 VALUE 0.
+           05 ANNUAL-TAX           PIC 9(9)V99 VALUE 0.
+
+       01 FREQ-TOTALS.
+           05 WEEKLY-COUNT      PIC 9(5) VALUE 0.
+           05 WEEKLY-GROSS      PIC 9(9)V99 VALUE 0.
+           05 BIWEEKLY-COUNT    PIC 9(5) VALUE 0.
+           05 BIWEEKLY-GROSS    PIC 9(9)V99 VALUE 0.
+           05 MONTHLY-COUNT     PIC 9(5) VALUE 0.
+           05 MONTHLY-GROSS     PIC 9(9)V99 VALUE 0.
+
+       01 YTD-STATUS         PIC XX VALUE '00'.
+
+       01 CONTROL-TOTALS.
+           05 EMPLOYEE-COUNT PIC 9(5) VALUE 0.
+           05 TOTAL-GROSS    PIC 9(9)V99 VALUE 0.
+           05 TOTAL-TAX      PIC 9(9)V99 VALUE 0.
+           05 TOTAL-NET      PIC 9(9)V99 VALUE 0.
+
+       01 DEDUCTION-TOTALS.
+           05 TOTAL-PRETAX-401K     PIC 9(9)V99 VALUE 0.
+           05 TOTAL-PRETAX-HEALTH   PIC 9(9)V99 VALUE 0.
+           05 TOTAL-PRETAX-OTHER    PIC 9(9)V99 VALUE 0.
+           05 TOTAL-POSTTAX-GARNISH PIC 9(9)V99 VALUE 0.
+           05 TOTAL-POSTTAX-OTHER   PIC 9(9)V99 VALUE 0.
+
+       01 CHECKPOINT-STATUS  PIC XX VALUE '00'.
+
+       01 CHECKPOINT-FIELDS.
+           05 CHECKPOINT-FILENAME      PIC X(14)
+                                           VALUE 'checkpoint.dat'.
+           05 CHECKPOINT-INTERVAL      PIC 9(3) VALUE 1.
+           05 RECORDS-SINCE-CHECKPOINT PIC 9(5) VALUE 0.
+           05 DELETE-STATUS            PIC 9(9) VALUE 0.
+           05 RESTART-EMP-ID           PIC X(5) VALUE SPACES.
+           05 RESTART-SW               PIC X VALUE 'N'.
+               88 RESTARTING           VALUE 'Y'.
+           05 SKIP-SW                  PIC X VALUE 'N'.
+               88 STILL-SKIPPING       VALUE 'Y'.
+           05 FINALIZED-SW             PIC X VALUE 'N'.
+               88 FINALIZED            VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM VALIDATE-EMPLOYEE-MASTER
+           PERFORM READ-RESTART-CHECKPOINT
+
            OPEN INPUT EMPLOYEE-FILE
-                OUTPUT PAYROLL-FILE
+
+           IF RESTARTING
+               OPEN EXTEND PAYROLL-FILE
+               OPEN EXTEND GL-FILE
+               SET STILL-SKIPPING TO TRUE
+           ELSE
+               OPEN OUTPUT PAYROLL-FILE
+               OPEN OUTPUT GL-FILE
+           END-IF
+
+           PERFORM OPEN-YTD-MASTER
 
            PERFORM UNTIL END-OF-FILE
                READ EMPLOYEE-FILE
                    AT END
                        SET END-OF-FILE TO TRUE
                    NOT AT END
-                       PERFORM PROCESS-EMPLOYEE
+                       ADD 1 TO MAIN-REC-COUNT
+                       IF STILL-SKIPPING
+                           PERFORM CHECK-SKIP-RECORD
+                       ELSE
+                           IF MAIN-REC-COUNT
+                                  <= VALIDATION-MAX-RECS
+                              AND RECORD-VALID-FLAG
+                                  (MAIN-REC-COUNT) = 'Y'
+                               PERFORM PROCESS-EMPLOYEE
+                           END-IF
+                           PERFORM WRITE-CHECKPOINT-IF-DUE
+                       END-IF
                END-READ
            END-PERFORM
 
+           IF STILL-SKIPPING
+               DISPLAY 'ERROR: RESTART CHECKPOINT EMP-ID '
+                       RESTART-EMP-ID
+                       ' WAS NOT FOUND IN EMPLOYEE-FILE - RUN ABORTED'
+               CLOSE EMPLOYEE-FILE
+                     PAYROLL-FILE
+                     YTD-FILE
+                     GL-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF NOT (RESTARTING AND FINALIZED)
+               SET FINALIZED TO TRUE
+               PERFORM WRITE-CHECKPOINT
+               PERFORM WRITE-CONTROL-TOTALS
+               PERFORM WRITE-GL-JOURNAL-ENTRIES
+           END-IF
+
+           PERFORM CLEAR-CHECKPOINT
+
            CLOSE EMPLOYEE-FILE
                  PAYROLL-FILE
+                 YTD-FILE
+                 GL-FILE
 
            STOP RUN.
 
+       WRITE-CONTROL-TOTALS.
+           MOVE EMPLOYEE-COUNT TO PT-EMPLOYEE-COUNT
+           MOVE TOTAL-GROSS    TO PT-TOTAL-GROSS
+           MOVE TOTAL-TAX      TO PT-TOTAL-TAX
+           MOVE TOTAL-NET      TO PT-TOTAL-NET
+
+           MOVE 'WEEKLY'   TO PT-FREQ-LABEL(1)
+           MOVE WEEKLY-COUNT TO PT-FREQ-COUNT(1)
+           MOVE WEEKLY-GROSS TO PT-FREQ-GROSS(1)
+
+           MOVE 'BIWEEKLY' TO PT-FREQ-LABEL(2)
+           MOVE BIWEEKLY-COUNT TO PT-FREQ-COUNT(2)
+           MOVE BIWEEKLY-GROSS TO PT-FREQ-GROSS(2)
+
+           MOVE 'MONTHLY'  TO PT-FREQ-LABEL(3)
+           MOVE MONTHLY-COUNT TO PT-FREQ-COUNT(3)
+           MOVE MONTHLY-GROSS TO PT-FREQ-GROSS(3)
+
+           WRITE PAYROLL-TRAILER-RECORD.
+
+       WRITE-GL-JOURNAL-ENTRIES.
+           MOVE '5010'                TO GL-ACCOUNT-NUMBER
+           MOVE 'WAGE EXPENSE'        TO GL-ACCOUNT-NAME
+           MOVE TOTAL-GROSS        TO GL-DEBIT-AMOUNT
+           MOVE 0                     TO GL-CREDIT-AMOUNT
+           MOVE 'PAYROLL RUN WAGE EXPENSE'  TO GL-DESCRIPTION
+           WRITE GL-JOURNAL-RECORD
+
+           MOVE '2210'                TO GL-ACCOUNT-NUMBER
+           MOVE 'TAX LIABILITY'       TO GL-ACCOUNT-NAME
+           MOVE 0                     TO GL-DEBIT-AMOUNT
+           MOVE TOTAL-TAX          TO GL-CREDIT-AMOUNT
+           MOVE 'PAYROLL RUN TAX LIABILITY' TO GL-DESCRIPTION
+           WRITE GL-JOURNAL-RECORD
+
+           MOVE '2220'                TO GL-ACCOUNT-NUMBER
+           MOVE 'NET PAY PAYABLE'     TO GL-ACCOUNT-NAME
+           MOVE 0                     TO GL-DEBIT-AMOUNT
+           MOVE TOTAL-NET          TO GL-CREDIT-AMOUNT
+           MOVE 'PAYROLL RUN NET PAY PAYABLE' TO GL-DESCRIPTION
+           WRITE GL-JOURNAL-RECORD
+
+           IF TOTAL-PRETAX-401K > ZERO
+               MOVE '2310'                   TO GL-ACCOUNT-NUMBER
+               MOVE '401K CONTRIB PAYABLE'    TO GL-ACCOUNT-NAME
+               MOVE 0                        TO GL-DEBIT-AMOUNT
+               MOVE TOTAL-PRETAX-401K      TO GL-CREDIT-AMOUNT
+               MOVE 'PAYROLL RUN 401K WITHHELD' TO GL-DESCRIPTION
+               WRITE GL-JOURNAL-RECORD
+           END-IF
+
+           IF TOTAL-PRETAX-HEALTH > ZERO
+               MOVE '2320'                   TO GL-ACCOUNT-NUMBER
+               MOVE 'HEALTH INS PAYABLE'      TO GL-ACCOUNT-NAME
+               MOVE 0                        TO GL-DEBIT-AMOUNT
+               MOVE TOTAL-PRETAX-HEALTH    TO GL-CREDIT-AMOUNT
+               MOVE 'PAYROLL RUN HEALTH INS W/H' TO GL-DESCRIPTION
+               WRITE GL-JOURNAL-RECORD
+           END-IF
+
+           IF TOTAL-PRETAX-OTHER > ZERO
+               MOVE '2330'                   TO GL-ACCOUNT-NUMBER
+               MOVE 'OTHER PRETAX PAYABLE'    TO GL-ACCOUNT-NAME
+               MOVE 0                        TO GL-DEBIT-AMOUNT
+               MOVE TOTAL-PRETAX-OTHER     TO GL-CREDIT-AMOUNT
+               MOVE 'PAYROLL RUN OTHER PRETAX W/H' TO GL-DESCRIPTION
+               WRITE GL-JOURNAL-RECORD
+           END-IF
+
+           IF TOTAL-POSTTAX-GARNISH > ZERO
+               MOVE '2410'                   TO GL-ACCOUNT-NUMBER
+               MOVE 'GARNISHMENTS PAYABLE'    TO GL-ACCOUNT-NAME
+               MOVE 0                        TO GL-DEBIT-AMOUNT
+               MOVE TOTAL-POSTTAX-GARNISH  TO GL-CREDIT-AMOUNT
+               MOVE 'PAYROLL RUN GARNISHMENT W/H' TO GL-DESCRIPTION
+               WRITE GL-JOURNAL-RECORD
+           END-IF
+
+           IF TOTAL-POSTTAX-OTHER > ZERO
+               MOVE '2420'                   TO GL-ACCOUNT-NUMBER
+               MOVE 'OTHER POSTTAX PAYABLE'   TO GL-ACCOUNT-NAME
+               MOVE 0                        TO GL-DEBIT-AMOUNT
+               MOVE TOTAL-POSTTAX-OTHER    TO GL-CREDIT-AMOUNT
+               MOVE 'PAYROLL RUN OTHER POSTTAX W/H' TO GL-DESCRIPTION
+               WRITE GL-JOURNAL-RECORD
+           END-IF.
+
+       OPEN-YTD-MASTER.
+           OPEN I-O YTD-FILE
+           IF YTD-STATUS = '35' OR YTD-STATUS = '05'
+               OPEN OUTPUT YTD-FILE
+               CLOSE YTD-FILE
+               OPEN I-O YTD-FILE
+           END-IF.
+
+       READ-RESTART-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-EMP-ID      TO RESTART-EMP-ID
+                       MOVE CKPT-EMPLOYEE-COUNT   TO EMPLOYEE-COUNT
+                       MOVE CKPT-TOTAL-GROSS      TO TOTAL-GROSS
+                       MOVE CKPT-TOTAL-TAX        TO TOTAL-TAX
+                       MOVE CKPT-TOTAL-NET        TO TOTAL-NET
+                       MOVE CKPT-WEEKLY-COUNT     TO WEEKLY-COUNT
+                       MOVE CKPT-WEEKLY-GROSS     TO WEEKLY-GROSS
+                       MOVE CKPT-BIWEEKLY-COUNT   TO BIWEEKLY-COUNT
+                       MOVE CKPT-BIWEEKLY-GROSS   TO BIWEEKLY-GROSS
+                       MOVE CKPT-MONTHLY-COUNT    TO MONTHLY-COUNT
+                       MOVE CKPT-MONTHLY-GROSS    TO MONTHLY-GROSS
+                       MOVE CKPT-PRETAX-401K
+                                       TO TOTAL-PRETAX-401K
+                       MOVE CKPT-PRETAX-HEALTH
+                                       TO TOTAL-PRETAX-HEALTH
+                       MOVE CKPT-PRETAX-OTHER
+                                       TO TOTAL-PRETAX-OTHER
+                       MOVE CKPT-POSTTAX-GARNISH
+                                       TO TOTAL-POSTTAX-GARNISH
+                       MOVE CKPT-POSTTAX-OTHER
+                                       TO TOTAL-POSTTAX-OTHER
+                       MOVE CKPT-FINALIZED TO FINALIZED-SW
+                       SET RESTARTING TO TRUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       CHECK-SKIP-RECORD.
+           IF EMP-ID = RESTART-EMP-ID
+               MOVE 'N' TO SKIP-SW
+           END-IF.
+
+       WRITE-CHECKPOINT-IF-DUE.
+           ADD 1 TO RECORDS-SINCE-CHECKPOINT
+           IF RECORDS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO RECORDS-SINCE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE EMP-ID            TO CKPT-LAST-EMP-ID
+           MOVE EMPLOYEE-COUNT TO CKPT-EMPLOYEE-COUNT
+           MOVE TOTAL-GROSS    TO CKPT-TOTAL-GROSS
+           MOVE TOTAL-TAX      TO CKPT-TOTAL-TAX
+           MOVE TOTAL-NET      TO CKPT-TOTAL-NET
+           MOVE WEEKLY-COUNT   TO CKPT-WEEKLY-COUNT
+           MOVE WEEKLY-GROSS   TO CKPT-WEEKLY-GROSS
+           MOVE BIWEEKLY-COUNT TO CKPT-BIWEEKLY-COUNT
+           MOVE BIWEEKLY-GROSS TO CKPT-BIWEEKLY-GROSS
+           MOVE MONTHLY-COUNT  TO CKPT-MONTHLY-COUNT
+           MOVE MONTHLY-GROSS  TO CKPT-MONTHLY-GROSS
+           MOVE TOTAL-PRETAX-401K   TO CKPT-PRETAX-401K
+           MOVE TOTAL-PRETAX-HEALTH TO CKPT-PRETAX-HEALTH
+           MOVE TOTAL-PRETAX-OTHER  TO CKPT-PRETAX-OTHER
+           MOVE TOTAL-POSTTAX-GARNISH
+                                       TO CKPT-POSTTAX-GARNISH
+           MOVE TOTAL-POSTTAX-OTHER TO CKPT-POSTTAX-OTHER
+           MOVE FINALIZED-SW        TO CKPT-FINALIZED
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           CALL 'CBL_DELETE_FILE' USING CHECKPOINT-FILENAME
+               RETURNING DELETE-STATUS
+           END-CALL.
+
+       VALIDATE-EMPLOYEE-MASTER.
+           MOVE 0 TO EMP-ID-COUNT
+           MOVE 0 TO VALIDATION-REC-COUNT
+           MOVE 'N' TO CAPACITY-WARNED-SW
+           MOVE 'N' TO EOF-FLAG
+
+           OPEN INPUT EMPLOYEE-FILE
+                OUTPUT EXCEPTION-FILE
+
+           PERFORM UNTIL END-OF-FILE
+               READ EMPLOYEE-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO VALIDATION-REC-COUNT
+                       IF VALIDATION-REC-COUNT
+                          > VALIDATION-MAX-RECS
+                           PERFORM FLAG-CAPACITY-EXCEEDED
+                       ELSE
+                           PERFORM VALIDATE-ONE-EMPLOYEE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-FILE
+                 EXCEPTION-FILE
+
+           MOVE 'N' TO EOF-FLAG.
+
+       FLAG-CAPACITY-EXCEEDED.
+           IF NOT CAPACITY-WARNED
+               STRING
+                   'EXCEPTION: EMPLOYEE FILE EXCEEDS MAX RECORDS'
+                   ' - VALIDATION TRUNCATED'
+                   INTO EXCEPTION-RECORD
+               WRITE EXCEPTION-RECORD
+               SET CAPACITY-WARNED TO TRUE
+           END-IF.
+
+       VALIDATE-ONE-EMPLOYEE.
+           MOVE 'Y' TO RECORD-OK-SW
+
+           IF EMP-ID = SPACES
+               MOVE 'N' TO RECORD-OK-SW
+               STRING
+                   'EXCEPTION: BLANK EMP-ID FOR EMPLOYEE ' EMP-NAME
+                   INTO EXCEPTION-RECORD
+               WRITE EXCEPTION-RECORD
+           ELSE
+               PERFORM CHECK-DUPLICATE-EMP-ID
+               IF DUP-FOUND
+                   MOVE 'N' TO RECORD-OK-SW
+                   STRING
+                       'EXCEPTION: DUPLICATE EMP-ID ' EMP-ID
+                       INTO EXCEPTION-RECORD
+                   WRITE EXCEPTION-RECORD
+               ELSE
+                   IF EMP-ID-COUNT < VALIDATION-MAX-RECS
+                       ADD 1 TO EMP-ID-COUNT
+                       MOVE EMP-ID TO EMP-ID-ENTRY(EMP-ID-COUNT)
+                   END-IF
+               END-IF
+           END-IF
+
+           IF EMP-HOURS NOT NUMERIC
+               MOVE 'N' TO RECORD-OK-SW
+               STRING
+                   'EXCEPTION: HOURS OUT OF RANGE FOR EMP-ID ' EMP-ID
+                   INTO EXCEPTION-RECORD
+               WRITE EXCEPTION-RECORD
+           ELSE
+               EVALUATE TRUE
+                   WHEN EMP-FREQ-MONTHLY
+                       MOVE MAX-MONTHLY-HOURS TO MAX-HOURS-FOR-FREQ
+                   WHEN EMP-FREQ-BIWEEKLY
+                       MOVE MAX-BIWEEKLY-HOURS TO MAX-HOURS-FOR-FREQ
+                   WHEN OTHER
+                       MOVE MAX-WEEKLY-HOURS TO MAX-HOURS-FOR-FREQ
+               END-EVALUATE
+
+               IF EMP-HOURS = 0 OR EMP-HOURS > MAX-HOURS-FOR-FREQ
+                   MOVE 'N' TO RECORD-OK-SW
+                   STRING
+                       'EXCEPTION: HOURS OUT OF RANGE FOR EMP-ID '
+                       EMP-ID
+                       INTO EXCEPTION-RECORD
+                   WRITE EXCEPTION-RECORD
+               END-IF
+           END-IF
+
+           IF EMP-RATE NOT NUMERIC
+              OR EMP-RATE = 0
+               MOVE 'N' TO RECORD-OK-SW
+               STRING
+                   'EXCEPTION: ZERO OR BLANK RATE FOR EMP-ID ' EMP-ID
+                   INTO EXCEPTION-RECORD
+               WRITE EXCEPTION-RECORD
+           END-IF
+
+           IF NOT EMP-FREQ-WEEKLY AND NOT EMP-FREQ-BIWEEKLY
+                                   AND NOT EMP-FREQ-MONTHLY
+               MOVE 'N' TO RECORD-OK-SW
+               STRING
+                   'EXCEPTION: INVALID PAY FREQUENCY FOR EMP-ID ' EMP-ID
+                   INTO EXCEPTION-RECORD
+               WRITE EXCEPTION-RECORD
+           ELSE
+               IF EMP-FREQ-BIWEEKLY
+                  AND (EMP-HOURS-WK1 NOT NUMERIC
+                       OR EMP-HOURS-WK1 > EMP-HOURS)
+                   MOVE 'N' TO RECORD-OK-SW
+                   STRING
+                       'EXCEPTION: WEEK 1 HOURS EXCEED TOTAL HOURS'
+                       ' FOR EMP-ID ' EMP-ID
+                       INTO EXCEPTION-RECORD
+                   WRITE EXCEPTION-RECORD
+               END-IF
+           END-IF
+
+           IF EMP-PRETAX-DEDUCTION NOT = ZERO AND EMP-PRETAX-NONE
+               MOVE 'N' TO RECORD-OK-SW
+               STRING
+                   'EXCEPTION: PRETAX DEDUCTION WITH NO TYPE CODE'
+                   ' FOR EMP-ID ' EMP-ID
+                   INTO EXCEPTION-RECORD
+               WRITE EXCEPTION-RECORD
+           END-IF
+
+           IF EMP-POSTTAX-DEDUCTION NOT = ZERO AND EMP-POSTTAX-NONE
+               MOVE 'N' TO RECORD-OK-SW
+               STRING
+                   'EXCEPTION: POSTTAX DEDUCTION WITH NO TYPE CODE'
+                   ' FOR EMP-ID ' EMP-ID
+                   INTO EXCEPTION-RECORD
+               WRITE EXCEPTION-RECORD
+           END-IF
+
+           MOVE RECORD-OK-SW
+               TO RECORD-VALID-FLAG(VALIDATION-REC-COUNT).
+
+       CHECK-DUPLICATE-EMP-ID.
+           MOVE 'N' TO DUP-FOUND-SW
+           PERFORM VARYING TABLE-IDX FROM 1 BY 1
+                   UNTIL TABLE-IDX > EMP-ID-COUNT
+               IF EMP-ID-ENTRY(TABLE-IDX) = EMP-ID
+                   SET DUP-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
        PROCESS-EMPLOYEE.
            MOVE FUNCTION NUMVAL(EMP-HOURS) TO HRS-WORKED
            MOVE FUNCTION NUMVAL(EMP-RATE) TO RATE-PER-HOUR
 
-           COMPUTE GROSS-PAY = HRS-WORKED * RATE-PER-HOUR
+           PERFORM COMPUTE-GROSS-WITH-OVERTIME
 
-           IF GROSS-PAY > 100000.00
-               COMPUTE TAX = GROSS-PAY * 0.20
-           ELSE
-               COMPUTE TAX = GROSS-PAY * 0.10
-           END-IF
+           COMPUTE TAXABLE-GROSS =
+               GROSS-PAY - EMP-PRETAX-DEDUCTION
+
+           PERFORM COMPUTE-PROGRESSIVE-TAX
+
+           COMPUTE NET-PAY =
+               TAXABLE-GROSS - TAX - EMP-POSTTAX-DEDUCTION
 
-           COMPUTE NET-PAY = GROSS-PAY - TAX
+           PERFORM UPDATE-YTD-TOTALS
 
-           STRING
-               EMP-ID DELIMITED BY SIZE
-               SPACE
-               EMP-NAME DELIMITED BY SIZE
-               SPACE
-               "Hrs:" SPACE EMP-HOURS
-               SPACE "Rate:" SPACE EMP-RATE
-               SPACE "Gross:" SPACE GROSS-PAY
-               SPACE "Tax:" SPACE TAX
-               SPACE "Net:" SPACE NET-PAY
-               INTO PAYROLL-RECORD
+           ADD 1 TO EMPLOYEE-COUNT
+           ADD GROSS-PAY TO TOTAL-GROSS
+           ADD TAX TO TOTAL-TAX
+           ADD NET-PAY TO TOTAL-NET
+
+           PERFORM ACCUMULATE-FREQUENCY-TOTALS
+           PERFORM ACCUMULATE-DEDUCTION-TOTALS
+
+           MOVE EMP-ID    TO PR-EMP-ID
+           MOVE EMP-NAME  TO PR-EMP-NAME
+           MOVE EMP-PAY-FREQUENCY TO PR-PAY-FREQUENCY
+           MOVE HRS-WORKED TO PR-HOURS
+           MOVE RATE-PER-HOUR TO PR-RATE
+           MOVE GROSS-PAY TO PR-GROSS
+           MOVE TAX       TO PR-TAX
+           MOVE NET-PAY   TO PR-NET
 
            WRITE PAYROLL-RECORD.
+
+       ACCUMULATE-FREQUENCY-TOTALS.
+           EVALUATE TRUE
+               WHEN EMP-FREQ-BIWEEKLY
+                   ADD 1 TO BIWEEKLY-COUNT
+                   ADD GROSS-PAY TO BIWEEKLY-GROSS
+               WHEN EMP-FREQ-MONTHLY
+                   ADD 1 TO MONTHLY-COUNT
+                   ADD GROSS-PAY TO MONTHLY-GROSS
+               WHEN OTHER
+                   ADD 1 TO WEEKLY-COUNT
+                   ADD GROSS-PAY TO WEEKLY-GROSS
+           END-EVALUATE.
+
+       ACCUMULATE-DEDUCTION-TOTALS.
+           EVALUATE TRUE
+               WHEN EMP-PRETAX-DEDUCTION = ZERO
+                   CONTINUE
+               WHEN EMP-PRETAX-401K
+                   ADD EMP-PRETAX-DEDUCTION TO TOTAL-PRETAX-401K
+               WHEN EMP-PRETAX-HEALTH-INS
+                   ADD EMP-PRETAX-DEDUCTION TO TOTAL-PRETAX-HEALTH
+               WHEN OTHER
+                   ADD EMP-PRETAX-DEDUCTION TO TOTAL-PRETAX-OTHER
+           END-EVALUATE
+
+           EVALUATE TRUE
+               WHEN EMP-POSTTAX-DEDUCTION = ZERO
+                   CONTINUE
+               WHEN EMP-POSTTAX-GARNISH
+                   ADD EMP-POSTTAX-DEDUCTION TO TOTAL-POSTTAX-GARNISH
+               WHEN OTHER
+                   ADD EMP-POSTTAX-DEDUCTION TO TOTAL-POSTTAX-OTHER
+           END-EVALUATE.
+
+       UPDATE-YTD-TOTALS.
+           MOVE EMP-ID TO YTD-EMP-ID
+           READ YTD-FILE
+               INVALID KEY
+                   MOVE GROSS-PAY TO YTD-GROSS
+                   MOVE TAX TO YTD-TAX
+                   MOVE NET-PAY TO YTD-NET
+                   WRITE YTD-RECORD
+               NOT INVALID KEY
+                   ADD GROSS-PAY TO YTD-GROSS
+                   ADD TAX TO YTD-TAX
+                   ADD NET-PAY TO YTD-NET
+                   REWRITE YTD-RECORD
+           END-READ.
+
+       COMPUTE-GROSS-WITH-OVERTIME.
+           EVALUATE TRUE
+               WHEN EMP-FREQ-MONTHLY
+                   MOVE HRS-WORKED TO REGULAR-HOURS
+                   MOVE 0 TO OVERTIME-HOURS
+
+               WHEN EMP-FREQ-BIWEEKLY
+                   MOVE FUNCTION NUMVAL(EMP-HOURS-WK1) TO WK1-HOURS
+                   COMPUTE WK2-HOURS = HRS-WORKED - WK1-HOURS
+
+                   MOVE WK1-HOURS TO WEEK-INPUT-HOURS
+                   PERFORM SPLIT-WEEK-HOURS
+                   MOVE WEEK-REGULAR-HOURS  TO REGULAR-HOURS
+                   MOVE WEEK-OVERTIME-HOURS TO OVERTIME-HOURS
+
+                   MOVE WK2-HOURS TO WEEK-INPUT-HOURS
+                   PERFORM SPLIT-WEEK-HOURS
+                   ADD WEEK-REGULAR-HOURS  TO REGULAR-HOURS
+                   ADD WEEK-OVERTIME-HOURS TO OVERTIME-HOURS
+
+               WHEN OTHER
+                   MOVE HRS-WORKED TO WEEK-INPUT-HOURS
+                   PERFORM SPLIT-WEEK-HOURS
+                   MOVE WEEK-REGULAR-HOURS  TO REGULAR-HOURS
+                   MOVE WEEK-OVERTIME-HOURS TO OVERTIME-HOURS
+           END-EVALUATE
+
+           COMPUTE OVERTIME-RATE =
+               RATE-PER-HOUR * OVERTIME-FACTOR
+
+           COMPUTE GROSS-PAY =
+               (REGULAR-HOURS * RATE-PER-HOUR)
+               + (OVERTIME-HOURS * OVERTIME-RATE).
+
+       SPLIT-WEEK-HOURS.
+           IF WEEK-INPUT-HOURS > STD-WEEKLY-HOURS
+               MOVE STD-WEEKLY-HOURS TO WEEK-REGULAR-HOURS
+               COMPUTE WEEK-OVERTIME-HOURS =
+                   WEEK-INPUT-HOURS - STD-WEEKLY-HOURS
+           ELSE
+               MOVE WEEK-INPUT-HOURS TO WEEK-REGULAR-HOURS
+               MOVE 0 TO WEEK-OVERTIME-HOURS
+           END-IF.
+
+       DETERMINE-ANNUALIZATION-FACTOR.
+           EVALUATE TRUE
+               WHEN EMP-FREQ-BIWEEKLY
+                   MOVE 26 TO ANNUALIZATION-FACTOR
+               WHEN EMP-FREQ-MONTHLY
+                   MOVE 12 TO ANNUALIZATION-FACTOR
+               WHEN OTHER
+                   MOVE 52 TO ANNUALIZATION-FACTOR
+           END-EVALUATE.
+
+       COMPUTE-PROGRESSIVE-TAX.
+           PERFORM DETERMINE-ANNUALIZATION-FACTOR
+
+           COMPUTE ANNUALIZED-GROSS =
+               TAXABLE-GROSS * ANNUALIZATION-FACTOR
+
+           MOVE 0 TO ANNUAL-TAX
+           MOVE 0 TO PREV-THRESHOLD
+           PERFORM VARYING TB-IDX FROM 1 BY 1 UNTIL TB-IDX > 6
+               IF ANNUALIZED-GROSS > TB-THRESHOLD(TB-IDX)
+                   COMPUTE ANNUAL-TAX = ANNUAL-TAX +
+                       (TB-THRESHOLD(TB-IDX) - PREV-THRESHOLD)
+                           * TB-RATE(TB-IDX)
+                   MOVE TB-THRESHOLD(TB-IDX) TO PREV-THRESHOLD
+               ELSE
+                   COMPUTE ANNUAL-TAX = ANNUAL-TAX +
+                       (ANNUALIZED-GROSS - PREV-THRESHOLD)
+                           * TB-RATE(TB-IDX)
+                   SET TB-IDX TO 7
+               END-IF
+           END-PERFORM
+
+           COMPUTE TAX ROUNDED =
+               ANNUAL-TAX / ANNUALIZATION-FACTOR.
