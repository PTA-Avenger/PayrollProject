@@ -0,0 +1,31 @@
+      *****************************************************
+      *  TAXBRKT.CPY
+      *  Progressive tax bracket table used by COMPUTE-TAX
+      *  routines.  Thresholds are cumulative income ceilings
+      *  for each band; TB-RATE is the marginal rate applied
+      *  to the slice of income that falls within that band.
+      *****************************************************
+       01 TAX-BRACKET-VALUES.
+           05 FILLER.
+               10 FILLER PIC 9(9)V99  VALUE 11000.00.
+               10 FILLER PIC V999     VALUE .100.
+           05 FILLER.
+               10 FILLER PIC 9(9)V99  VALUE 44725.00.
+               10 FILLER PIC V999     VALUE .120.
+           05 FILLER.
+               10 FILLER PIC 9(9)V99  VALUE 95375.00.
+               10 FILLER PIC V999     VALUE .220.
+           05 FILLER.
+               10 FILLER PIC 9(9)V99  VALUE 182100.00.
+               10 FILLER PIC V999     VALUE .240.
+           05 FILLER.
+               10 FILLER PIC 9(9)V99  VALUE 231250.00.
+               10 FILLER PIC V999     VALUE .320.
+           05 FILLER.
+               10 FILLER PIC 9(9)V99  VALUE 999999999.99.
+               10 FILLER PIC V999     VALUE .350.
+
+       01 TAX-BRACKET-TABLE REDEFINES TAX-BRACKET-VALUES.
+           05 TB-ENTRY OCCURS 6 TIMES INDEXED BY TB-IDX.
+               10 TB-THRESHOLD      PIC 9(9)V99.
+               10 TB-RATE           PIC V999.
