@@ -0,0 +1,26 @@
+      *****************************************************
+      *  PAYRECD.CPY
+      *  Fixed-position payroll detail record written to
+      *  PAYROLL-FILE, one per employee processed.
+      *****************************************************
+       01 PAYROLL-RECORD.
+           05 PR-EMP-ID          PIC X(5).
+           05 PR-EMP-NAME        PIC X(20).
+           05 PR-PAY-FREQUENCY   PIC X(1).
+           05 PR-HOURS           PIC 9(5).
+           05 PR-RATE            PIC 9(5)V99.
+           05 PR-GROSS           PIC 9(7)V99.
+           05 PR-TAX             PIC 9(7)V99.
+           05 PR-NET             PIC 9(7)V99.
+           05 FILLER             PIC X(35).
+
+       01 PAYROLL-TRAILER-RECORD.
+           05 PT-RECORD-TYPE    PIC X(7) VALUE 'TRAILER'.
+           05 PT-EMPLOYEE-COUNT PIC 9(5).
+           05 PT-TOTAL-GROSS    PIC 9(9)V99.
+           05 PT-TOTAL-TAX      PIC 9(9)V99.
+           05 PT-TOTAL-NET      PIC 9(9)V99.
+           05 PT-FREQ-BREAKDOWN OCCURS 3 TIMES.
+               10 PT-FREQ-LABEL PIC X(8).
+               10 PT-FREQ-COUNT PIC 9(5).
+               10 PT-FREQ-GROSS PIC 9(9)V99.
