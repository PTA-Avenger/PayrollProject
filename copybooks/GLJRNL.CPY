@@ -0,0 +1,12 @@
+      *****************************************************
+      *  GLJRNL.CPY
+      *  General ledger journal-entry extract written to
+      *  GL-FILE, summarized by account for the run.
+      *****************************************************
+       01 GL-JOURNAL-RECORD.
+           05 GL-ACCOUNT-NUMBER   PIC X(10).
+           05 GL-ACCOUNT-NAME     PIC X(20).
+           05 GL-DEBIT-AMOUNT     PIC 9(9)V99.
+           05 GL-CREDIT-AMOUNT    PIC 9(9)V99.
+           05 GL-DESCRIPTION      PIC X(30).
+           05 FILLER              PIC X(9).
